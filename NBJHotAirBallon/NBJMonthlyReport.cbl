@@ -0,0 +1,153 @@
+
+       Identification Division.
+           Program-ID. NBJMonthlyReport.
+               Author. Anthony Downs.
+               Installation.
+               Date-Written. 08/08/2026.
+               Date-Compiled.
+               Security.
+
+      *    Modification History
+      *    08/08/2026  AD  Original version - month-end consolidated
+      *                    report across ConnData and NewYorkData
+
+       Environment Division.
+           Configuration Section.
+               Special-Names.
+
+           Input-Output Section.
+               File-Control.
+                   Select ConnFile assign to ConnData
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select NewYorkFile assign to NewYorkData
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+               I-O-Control.
+
+       Data Division.
+           File Section.
+           FD  ConnFile
+               Record Contains 35 Characters.
+               COPY Output_Record REPLACING LEADING ==Prefix== BY ==C==.
+
+           FD NewYorkFile
+              Record Contains 35 Characters.
+              COPY Output_Record REPLACING LEADING ==Prefix== BY ==N==.
+
+           Working-Storage Section.
+           01  Misc_Variables.
+               05  File_Status         PIC 9(2).
+               05  Conn_Eof_Switch     PIC X(1).
+                   88  Conn_Eof               value 'Y'.
+               05  NY_Eof_Switch       PIC X(1).
+                   88  NY_Eof                 value 'Y'.
+
+           *>Per-state subtotal accumulators
+           01  Conn_Totals.
+               05  Conn_Balloons       PIC 9(5).
+               05  Conn_Pilots         PIC 9(5).
+               05  Conn_Prop_Tanks     PIC 9(5).
+               05  Conn_Emp_Exp        PIC 9(7)V9(2).
+
+           01  NY_Totals.
+               05  NY_Balloons         PIC 9(5).
+               05  NY_Pilots           PIC 9(5).
+               05  NY_Prop_Tanks       PIC 9(5).
+               05  NY_Emp_Exp          PIC 9(7)V9(2).
+
+           Local-Storage Section.
+
+           Linkage Section.
+
+           Report Section.
+
+       Procedure Division.
+           INITIALIZE Misc_Variables Conn_Totals NY_Totals.
+
+           100-Initialization.
+               OPEN INPUT ConnFile PERFORM 500-Validation
+               OPEN INPUT NewYorkFile PERFORM 500-Validation
+
+               PERFORM 200-Process-Conn-Records
+               PERFORM 300-Process-NY-Records
+
+               PERFORM 800-Print-Report
+
+               CLOSE ConnFile
+               CLOSE NewYorkFile
+
+               Stop Run.
+
+           200-Process-Conn-Records.
+               READ ConnFile
+                   AT END MOVE 'Y' TO Conn_Eof_Switch
+               END-READ
+               PERFORM 210-Accumulate-Conn-Record UNTIL Conn_Eof.
+
+           210-Accumulate-Conn-Record.
+               ADD C_Number_Balloons   TO Conn_Balloons
+               ADD C_Number_Pilots     TO Conn_Pilots
+               ADD C_Number_Prop_Tanks TO Conn_Prop_Tanks
+               ADD C_Total_Daily_Emp_Exp TO Conn_Emp_Exp
+
+               READ ConnFile
+                   AT END MOVE 'Y' TO Conn_Eof_Switch
+               END-READ.
+
+           300-Process-NY-Records.
+               READ NewYorkFile
+                   AT END MOVE 'Y' TO NY_Eof_Switch
+               END-READ
+               PERFORM 310-Accumulate-NY-Record UNTIL NY_Eof.
+
+           310-Accumulate-NY-Record.
+               ADD N_Number_Balloons   TO NY_Balloons
+               ADD N_Number_Pilots     TO NY_Pilots
+               ADD N_Number_Prop_Tanks TO NY_Prop_Tanks
+               ADD N_Total_Daily_Emp_Exp TO NY_Emp_Exp
+
+               READ NewYorkFile
+                   AT END MOVE 'Y' TO NY_Eof_Switch
+               END-READ.
+
+           500-Validation.
+               IF File_Status = 35
+                   DISPLAY "ABEND: Input file not found "
+                       "(File_Status=35)"
+                   STOP RUN
+               ELSE
+                   IF File_Status = 37
+                       DISPLAY "ABEND: Permission denied opening "
+                           "input file (File_Status=37)"
+                       STOP RUN
+                   ELSE
+                       IF File_Status NOT = 00
+                           DISPLAY "ABEND: Unexpected file status "
+                               File_Status
+                           STOP RUN
+                       END-IF
+                   END-IF
+               END-IF.
+
+           800-Print-Report.
+               DISPLAY "=========================================="
+               DISPLAY "  NBJ Hot Air Balloon - Month-End Report"
+               DISPLAY "=========================================="
+               DISPLAY "Connecticut"
+               DISPLAY "  Balloons Flown ....... " Conn_Balloons
+               DISPLAY "  Pilots Used .......... " Conn_Pilots
+               DISPLAY "  Propane Tanks Burned . " Conn_Prop_Tanks
+               DISPLAY "  Total Employee Expense " Conn_Emp_Exp
+               DISPLAY "------------------------------------------"
+               DISPLAY "New York"
+               DISPLAY "  Balloons Flown ....... " NY_Balloons
+               DISPLAY "  Pilots Used .......... " NY_Pilots
+               DISPLAY "  Propane Tanks Burned . " NY_Prop_Tanks
+               DISPLAY "  Total Employee Expense " NY_Emp_Exp
+               DISPLAY "==========================================".
+
+       End Program NBJMonthlyReport.
+
