@@ -1,5 +1,4 @@
-      $set ilusing "System.Diagnostics".
-       
+
        Identification Division.
            Program-ID. NBJHotAirBalloon.
                Author. Anthony Downs.
@@ -7,7 +6,18 @@
                Date-Written. 03/15/2016.
                Date-Compiled.
                Security.
-               
+
+      *    Modification History
+      *    08/08/2026  AD  Route data entry to Entry_* working-storage
+      *                    fields, add fare/expense calculations, loop
+      *                    across sites, enforce minimum headcount
+      *                    before write, replace debug validation with
+      *                    File_Status handling, add Massachusetts
+      *                    output file, validate site against an
+      *                    authorized list, add checkpoint file for
+      *                    restart, and separate pilot/other-employee
+      *                    pay rates feeding Total_Daily_Emp_Exp
+
        Environment Division.
            Configuration Section.
                Special-Names.
@@ -20,36 +30,90 @@
                        
                    Select NewYorkFile assign to NewYorkData
                        File Status is File_Status
-                       Organization is Line Sequential. 
-               
+                       Organization is Line Sequential.
+
+                   Select MassFile assign to MassData
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
+                   Select CheckpointFile assign to CheckpointData
+                       File Status is File_Status
+                       Organization is Line Sequential.
+
                I-O-Control.
                
        Data Division.
            File Section.
            FD  ConnFile
-               Record Contains 30 Characters.
+               Record Contains 35 Characters.
                COPY Output_Record REPLACING LEADING ==Prefix== BY ==C==.
-               
+
            FD NewYorkFile
-              Record Contains 50 Characters.
+              Record Contains 35 Characters.
               COPY Output_Record REPLACING LEADING ==Prefix== BY ==N==.
-           
+
+           FD  MassFile
+               Record Contains 35 Characters.
+               COPY Output_Record REPLACING LEADING ==Prefix== BY ==M==.
+
+           FD  CheckpointFile
+               Record Contains 25 Characters.
+               01  Checkpoint_Record.
+                   05  CP_State                PIC X(2).
+                   05  CP_Location             PIC X(15).
+                   05  CP_Date                 PIC 9(8).
+
            Working-Storage Section.
            *>Constants for price schedule and misc costs
            78  Child                               value 30.   *>Child age is under 12
            78  Adult                               value 75.   *>Adult age is 12 through 61
            78  Senior                              value 45.   *>Senior age is 62 or over
            78  PropaneCost                         value 35.   *>Price per tank of propane/one tank per trip
-           
+           78  Pilot_Day_Rate                      value 150.  *>Pilot day rate
+           78  Other_Empl_Day_Rate                 value 90.   *>Other employee day rate
+
            *>Switches for end of file, counters, other constants
            01  More-Data               PIC X(1)    value 'Y'.
                88  No-More-Data                    value 'N'.
            01  Misc_Variables.
                05  Counters            PIC 9(2).
                05  File_Status         PIC 9(2).
+               05  Entry_State             PIC X(2).
+               05  Entry_Location          PIC X(15).
+               05  Today_Date              PIC 9(8).
+               05  Entry_Balloons          PIC 9(1).
+               05  Entry_Prop_Tanks        PIC 9(2).
+               05  Entry_Pilots            PIC 9(1).
+               05  Entry_Oth_Empl          PIC 9(1).
+               05  Entry_Total_Emp_Exp     PIC 9(4)V9(2).
+               05  Entry_Total_Revenue     PIC 9(5)V9(2).
+               05  Num_Child           PIC 9(2).
+               05  Num_Adult           PIC 9(2).
+               05  Num_Senior          PIC 9(2).
+               05  Passenger_Total     PIC 9(3).
+               05  Launch_Switch       PIC X(1).
+                   88  Launch_OK               value 'Y'.
+                   88  Launch_Not_OK           value 'N'.
+               05  Site_Sub            PIC 9(2).
+               05  Site_Switch         PIC X(1).
+                   88  Valid_Site              value 'Y'.
+                   88  Invalid_Site            value 'N'.
            78  Minimum_to_Launch                   value 6.
-       
-                 
+
+           *>Authorized launch sites - state code and location must
+           *>match one of these entries or the operator is re-prompted
+           01  Valid_Sites_Values.
+               05  FILLER  PIC X(17) value 'CTGREENWICH      '.
+               05  FILLER  PIC X(17) value 'CTDANBURY        '.
+               05  FILLER  PIC X(17) value 'NYALBANY         '.
+               05  FILLER  PIC X(17) value 'NYPOUGHKEEPSIE   '.
+               05  FILLER  PIC X(17) value 'MAPITTSFIELD     '.
+               05  FILLER  PIC X(17) value 'MALENOX          '.
+           01  Valid_Sites REDEFINES Valid_Sites_Values.
+               05  Valid_Site_Entry Occurs 6 Times.
+                   10  Valid_Site_State        PIC X(2).
+                   10  Valid_Site_Location     PIC X(15).
+
            Local-Storage Section.
            
            Linkage Section.
@@ -60,29 +124,199 @@
            INITIALIZE Misc_Variables.
            
            100-Initialization.
+               PERFORM 110-Read-Checkpoint
+
                OPEN OUTPUT ConnFile PERFORM 500-Validation
                OPEN OUTPUT NewYorkFile PERFORM 500-Validation
-                   
-               PERFORM 200-Get-UserInput
-               
+               OPEN OUTPUT MassFile PERFORM 500-Validation
+
+               PERFORM 200-Get-UserInput UNTIL No-More-Data
+
+               CLOSE ConnFile
+               CLOSE NewYorkFile
+               CLOSE MassFile
+
                Stop "Press <CR> to End Program"
                Stop Run.
-           
+
+           110-Read-Checkpoint.
+               ACCEPT Today_Date FROM DATE YYYYMMDD
+               OPEN INPUT CheckpointFile
+               IF File_Status = 00
+                   READ CheckpointFile
+                       AT END
+                           DISPLAY "No checkpoint on file for today"
+                       NOT AT END
+                           IF CP_Date = Today_Date
+                               DISPLAY "Last site completed: "
+                                   CP_State " / " CP_Location
+                           ELSE
+                               DISPLAY "No checkpoint on file for today"
+                           END-IF
+                   END-READ
+                   CLOSE CheckpointFile
+               ELSE
+                   DISPLAY "No checkpoint file found - starting fresh"
+               END-IF.
+
            200-Get-UserInput.
+               PERFORM 210-Get-Site-Code
+
+                   DISPLAY "Number of Balloons Flown "
+                       WITH NO ADVANCING
+                   ACCEPT Entry_Balloons
+                   DISPLAY "Number of Propane Tanks Used "
+                       WITH NO ADVANCING
+                   ACCEPT Entry_Prop_Tanks
+                   DISPLAY "Number of Pilots Working "
+                       WITH NO ADVANCING
+                   ACCEPT Entry_Pilots
+                   DISPLAY "Number of Other Employees "
+                       WITH NO ADVANCING
+                   ACCEPT Entry_Oth_Empl
+
+                   DISPLAY "Number of Child Passengers "
+                       WITH NO ADVANCING
+                   ACCEPT Num_Child
+                   DISPLAY "Number of Adult Passengers "
+                       WITH NO ADVANCING
+                   ACCEPT Num_Adult
+                   DISPLAY "Number of Senior Passengers "
+                       WITH NO ADVANCING
+                   ACCEPT Num_Senior
+
+                   PERFORM 300-Calculations
+
+                   PERFORM 600-Check-Minimum-Launch
+
+                   IF Launch_OK
+                       PERFORM 400-Write-Records
+                   ELSE
+                       DISPLAY "Below minimum headcount to launch - "
+                           "day not recorded"
+                   END-IF
+
+                   DISPLAY "More Sites for Today? (Y/N) "
+                       WITH NO ADVANCING
+                   ACCEPT More-Data.
+
+           210-Get-Site-Code.
                DISPLAY "Please Enter a Valid Location and State Code"
-                   DISPLAY "State Code " WITH NO ADVANCING ACCEPT C_State
-                   DISPLAY "Location " WITH NO ADVANCING ACCEPT C_Location
-                   
-                   PERFORM 500-Validation.
-                       
+               MOVE 'N' TO Site_Switch
+               PERFORM 211-Prompt-And-Validate-Site
+                   UNTIL Valid_Site.
+
+           211-Prompt-And-Validate-Site.
+               DISPLAY "State Code (CT/NY/MA) " WITH NO ADVANCING
+               ACCEPT Entry_State
+               DISPLAY "Location " WITH NO ADVANCING
+               ACCEPT Entry_Location
+
+               PERFORM 700-Validate-Site
+               IF Invalid_Site
+                   DISPLAY "Unrecognized state/location - re-enter"
+               END-IF.
+
            300-Calculations.
-           
+               COMPUTE Passenger_Total =
+                   Num_Child + Num_Adult + Num_Senior
+
+               COMPUTE Entry_Total_Revenue =
+                   (Num_Child * Child) + (Num_Adult * Adult)
+                   + (Num_Senior * Senior)
+                   - (Entry_Prop_Tanks * PropaneCost)
+
+               COMPUTE Entry_Total_Emp_Exp =
+                   (Entry_Pilots * Pilot_Day_Rate)
+                   + (Entry_Oth_Empl * Other_Empl_Day_Rate).
+
            400-Write-Records.
-               Write C_Record
-               WRITE N_Record.
-           
+               EVALUATE Entry_State
+                   WHEN 'CT'
+                       MOVE Entry_State         TO C_State
+                       MOVE Entry_Location      TO C_Location
+                       MOVE Entry_Balloons      TO C_Number_Balloons
+                       MOVE Entry_Prop_Tanks    TO C_Number_Prop_Tanks
+                       MOVE Entry_Pilots        TO C_Number_Pilots
+                       MOVE Entry_Oth_Empl      TO C_Number_Oth_Empl
+                       MOVE Entry_Total_Emp_Exp
+                           TO C_Total_Daily_Emp_Exp
+                       MOVE Entry_Total_Revenue
+                           TO C_Total_Daily_Revenue
+                       WRITE C_Record
+                   WHEN 'NY'
+                       MOVE Entry_State         TO N_State
+                       MOVE Entry_Location      TO N_Location
+                       MOVE Entry_Balloons      TO N_Number_Balloons
+                       MOVE Entry_Prop_Tanks    TO N_Number_Prop_Tanks
+                       MOVE Entry_Pilots        TO N_Number_Pilots
+                       MOVE Entry_Oth_Empl      TO N_Number_Oth_Empl
+                       MOVE Entry_Total_Emp_Exp
+                           TO N_Total_Daily_Emp_Exp
+                       MOVE Entry_Total_Revenue
+                           TO N_Total_Daily_Revenue
+                       WRITE N_Record
+                   WHEN 'MA'
+                       MOVE Entry_State         TO M_State
+                       MOVE Entry_Location      TO M_Location
+                       MOVE Entry_Balloons      TO M_Number_Balloons
+                       MOVE Entry_Prop_Tanks    TO M_Number_Prop_Tanks
+                       MOVE Entry_Pilots        TO M_Number_Pilots
+                       MOVE Entry_Oth_Empl      TO M_Number_Oth_Empl
+                       MOVE Entry_Total_Emp_Exp
+                           TO M_Total_Daily_Emp_Exp
+                       MOVE Entry_Total_Revenue
+                           TO M_Total_Daily_Revenue
+                       WRITE M_Record
+               END-EVALUATE
+
+               PERFORM 800-Update-Checkpoint.
+
            500-Validation.
-               INVOKE TYPE Debug::WriteLine(C_State & C_Location).
-           
+               IF File_Status = 35
+                   DISPLAY "ABEND: Output file not found "
+                       "(File_Status=35)"
+                   STOP RUN
+               ELSE
+                   IF File_Status = 37
+                       DISPLAY "ABEND: Permission denied opening "
+                           "output file (File_Status=37)"
+                       STOP RUN
+                   ELSE
+                       IF File_Status NOT = 00
+                           DISPLAY "ABEND: Unexpected file status "
+                               File_Status
+                           STOP RUN
+                       END-IF
+                   END-IF
+               END-IF.
+
+           600-Check-Minimum-Launch.
+               IF Passenger_Total < Minimum_to_Launch
+                   MOVE 'N' TO Launch_Switch
+               ELSE
+                   MOVE 'Y' TO Launch_Switch
+               END-IF.
+
+           700-Validate-Site.
+               MOVE 'N' TO Site_Switch
+               PERFORM 710-Check-Site-Entry
+                   VARYING Site_Sub FROM 1 BY 1
+                   UNTIL Site_Sub > 6 OR Valid_Site.
+
+           710-Check-Site-Entry.
+               IF Valid_Site_State(Site_Sub) = Entry_State
+                   AND Valid_Site_Location(Site_Sub) = Entry_Location
+                   MOVE 'Y' TO Site_Switch
+               END-IF.
+
+           800-Update-Checkpoint.
+               MOVE Entry_State    TO CP_State
+               MOVE Entry_Location TO CP_Location
+               ACCEPT CP_Date FROM DATE YYYYMMDD
+               OPEN OUTPUT CheckpointFile
+               WRITE Checkpoint_Record
+               CLOSE CheckpointFile.
+
        End Program NBJHotAirBalloon.
       
\ No newline at end of file
